@@ -0,0 +1,12 @@
+       01  re-fichero.
+           05  re-tipo-reg     pic x(1).
+               88  re-tipo-detalle         value 'D'.
+               88  re-tipo-trailer         value 'T'.
+           05  re-detalle.
+               10  re-texto        pic x(5).
+               10  re-cifra        pic S9(5) comp-3.
+               10  re-texto2       pic x(5).
+           05  re-trailer redefines re-detalle.
+               10  re-trailer-cuenta   pic 9(7) comp-3.
+               10  re-trailer-total    pic S9(10) comp-3.
+               10  filler              pic x(3).
