@@ -0,0 +1,48 @@
+       program-id. LOTE001 as "LOTE001".
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+
+       01  wk-total-registros  pic 9(7)  value zero.
+       01  wk-total-cifra      pic S9(10) value zero.
+       01  wk-num-escenarios   pic 9(7)  value zero.
+
+       procedure division.
+
+           display "LOTE001: INICIANDO CARGA COMP3"
+
+           call 'COMP3' using wk-total-registros
+                              wk-total-cifra
+
+           if  return-code not = 0
+               display "LOTE001: COMP3 FALLO. RC=" return-code
+               goback
+           end-if
+
+           display "LOTE001: COMP3 OK. REGISTROS="
+               wk-total-registros " CIFRA TOTAL=" wk-total-cifra
+
+           move wk-total-registros to wk-num-escenarios
+
+           if  wk-num-escenarios > 0
+               display "LOTE001: LANZANDO ENEB006 CON "
+                   wk-num-escenarios " ESCENARIO(S)"
+
+               call 'ENEB006' using wk-num-escenarios
+
+               if  return-code not = 0
+                   display "LOTE001: ENEB006 FALLO. RC=" return-code
+                   goback
+               end-if
+           else
+               display "LOTE001: SIN REGISTROS. SE OMITE ENEB006"
+           end-if
+
+           display "LOTE001: PROCESO COMPLETADO"
+
+           goback.
+
+       end program LOTE001.
