@@ -0,0 +1,97 @@
+       program-id. COMP3RPT as "COMP3RPT".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+       select fichero
+       assign to "fichero.txt"
+       organization is sequential
+       file status is sw-fs.
+
+       data division.
+       file section.
+       fd  fichero
+           record contains 14 characters.
+       copy RFICHERO.
+
+       working-storage section.
+
+       01  sw-fs               pic x(2).
+           88  sw-fs-ok                    value '00'.
+           88  sw-fs-eof                   value '10'.
+
+       01  sw-eof              pic x(1).
+           88  sw-eof-yes                  value 'Y'.
+           88  sw-eof-no                   value 'N'.
+
+       01  wk-total-cifra      pic S9(10) comp-3 value zero.
+       01  wk-total-registros  pic 9(7)          value zero.
+
+       01  wk-display-cifra    pic ---,---,--9.
+       01  wk-display-total    pic --,---,---,--9.
+       01  wk-display-trailer  pic --,---,---,--9.
+
+       01  wk-vio-trailer      pic x(1).
+           88  wk-vio-trailer-si           value 'S'.
+           88  wk-vio-trailer-no           value 'N'.
+
+       procedure division.
+
+           open input fichero
+
+           if  not sw-fs-ok
+               display "ERROR. FS=" sw-fs
+               move 16 to return-code
+               goback
+           end-if
+
+           set sw-eof-no to true
+           set wk-vio-trailer-no to true
+
+           perform until sw-eof-yes
+
+               read fichero
+                   at end
+                       set sw-eof-yes to true
+                   not at end
+                       if  re-tipo-detalle
+                           move re-cifra to wk-display-cifra
+                           display re-texto " " wk-display-cifra
+                               " " re-texto2
+
+                           add re-cifra to wk-total-cifra
+                           add 1         to wk-total-registros
+                       else
+                           set wk-vio-trailer-si to true
+                           move re-trailer-total to wk-display-trailer
+                       end-if
+               end-read
+
+           end-perform
+
+           close fichero
+
+           move wk-total-cifra to wk-display-total
+
+           display "-----------------------------------"
+           display "TOTAL REGISTROS : " wk-total-registros
+           display "TOTAL RE-CIFRA  : " wk-display-total
+
+           if  wk-vio-trailer-si
+               if  re-trailer-cuenta = wk-total-registros
+               and re-trailer-total  = wk-total-cifra
+                   display "TRAILER OK"
+               else
+                   display "TRAILER NO CUADRA. CUENTA="
+                       re-trailer-cuenta " TOTAL=" wk-display-trailer
+               end-if
+           else
+               display "AVISO: FICHERO SIN TRAILER"
+           end-if
+
+           goback.
+
+       end program COMP3RPT.
