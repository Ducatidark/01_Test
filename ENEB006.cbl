@@ -3,23 +3,110 @@
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+
+       select auditoria
+       assign to "auditoria.txt"
+       organization is line sequential
+       file status is sw-fs-auditoria.
+
        data division.
+       file section.
+       fd  auditoria.
+       01  re-auditoria.
+           05  ra-fecha        pic 9(8).
+           05  ra-hora         pic 9(6).
+           05  ra-escenario    pic 9(4).
+
        working-storage section.
        01 myvar pic x(20).
        01 myvar2 pic 9(4).
        copy ENEF001.
-       
-       procedure division.
-           compute myvar2 = function random(1) * 20 + 1 
-           display myvar2.
-           move 1 to myvar.
-           call 'ENEB008' using by content myvar
-           
-           call 'ENEB008' using myvar
-       
+
+       01  sw-fs-auditoria     pic x(2).
+           88  sw-fs-auditoria-ok          value '00'.
+           88  sw-fs-auditoria-no-existe   value '35'.
+
+       01  ws-fecha-hora.
+           05  ws-fecha            pic 9(8).
+           05  ws-hora             pic 9(6).
+           05  filler              pic x(7).
+
+       01  ws-semilla          pic 9(6).
+       01  ws-random-descarte  pic 9v9(6).
+
+       01  ws-eneb008-status   pic x(2).
+           88  ws-eneb008-ok               value '00'.
+
+       01  ws-num-escenarios   pic 9(7).
+       01  ws-contador         pic 9(7).
+
+       linkage section.
+       01  lk-num-escenarios   pic 9(7).
+
+       procedure division using optional lk-num-escenarios.
+
+           if  lk-num-escenarios is omitted
+           or  lk-num-escenarios = 0
+               move 1 to ws-num-escenarios
+           else
+               move lk-num-escenarios to ws-num-escenarios
+           end-if
+
+           move function current-date to ws-fecha-hora
+           move ws-hora to ws-semilla
+           compute ws-random-descarte = function random(ws-semilla)
+
+           perform varying ws-contador from 1 by 1
+                   until ws-contador > ws-num-escenarios
+
+               compute myvar2 = function random * 20 + 1
+               display myvar2
+
+               perform grabar-auditoria
+
+               move myvar2 to myvar
+
+               move "00" to ws-eneb008-status
+
+               call 'ENEB008' using by reference myvar
+                                     by reference ws-eneb008-status
+
+               if  not ws-eneb008-ok
+                   display "ENEB008 FALLO. STATUS=" ws-eneb008-status
+                   move 16 to return-code
+                   goback
+               end-if
+
+           end-perform
+
            display 'hbu modif 1'
            goback.
-       
-       
+
+
+       grabar-auditoria.
+
+           move function current-date to ws-fecha-hora
+
+           open extend auditoria
+
+           if  sw-fs-auditoria-no-existe
+               open output auditoria
+           end-if
+
+           if  not sw-fs-auditoria-ok
+               display "ERROR AUDITORIA. FS=" sw-fs-auditoria
+           else
+               move ws-fecha to ra-fecha
+               move ws-hora  to ra-hora
+               move myvar2   to ra-escenario
+
+               write re-auditoria
+
+               close auditoria
+           end-if
+
+           .
 
        end program ENEB006.
