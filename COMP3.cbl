@@ -1,62 +1,240 @@
        program-id. COMP3 as "COMP3".
 
        environment division.
+       configuration section.
+
        input-output section.
        file-control.
-       
+
        select fichero
        assign to "fichero.txt"
-       organization is line sequential
+       organization is sequential
        file status is sw-fs.
-       
-       configuration section.
-       
+
+       select entrada
+       assign to "entrada.txt"
+       organization is line sequential
+       file status is sw-fs-entrada.
+
+       select rechazos
+       assign to "rechazos.txt"
+       organization is line sequential
+       file status is sw-fs-rechazos.
+
        data division.
        file section.
-       fd  fichero.
-       01  re-fichero.
-           05  re-texto        pic x(5).
-           05  re-cifra        pic S9(5) comp-3.
-           05  re-texto2       pic x(5).
-       
+       fd  fichero
+           record contains 14 characters.
+       copy RFICHERO.
+
+       fd  entrada.
+       01  en-registro.
+           05  en-texto        pic x(5).
+           05  en-cifra        pic 9(7).
+           05  en-texto2       pic x(5).
+
+       fd  rechazos.
+       01  re-rechazo.
+           05  rr-texto        pic x(5).
+           05  rr-cifra        pic -(7)9.
+           05  rr-texto2       pic x(5).
+           05  rr-motivo       pic x(20).
+
        working-storage section.
-       
-       01  sw-fs           pic x(2).
-           88  sw-fs-ok                value '00'.
-       
-       procedure division.
-           
-           display length of re-cifra 
-           
+
+       01  sw-fs               pic x(2).
+           88  sw-fs-ok                    value '00'.
+
+       01  sw-fs-entrada       pic x(2).
+           88  sw-fs-entrada-ok            value '00'.
+           88  sw-fs-entrada-eof           value '10'.
+
+       01  sw-fs-rechazos      pic x(2).
+           88  sw-fs-rechazos-ok           value '00'.
+
+       01  sw-eof              pic x(1).
+           88  sw-eof-yes                  value 'Y'.
+           88  sw-eof-no                   value 'N'.
+
+       01  wk-valida           pic x(1).
+           88  wk-valida-si                value 'S'.
+           88  wk-valida-no                value 'N'.
+
+       01  wk-motivo           pic x(20).
+
+       01  wk-claves.
+           05  wk-num-claves   pic 9(5)    value zero.
+           05  wk-tabla-claves occurs 50000 times
+                                indexed by wk-ix.
+               10  wk-clave-texto  pic x(5).
+               10  wk-clave-cifra  pic s9(5).
+
+       01  wk-sub              pic 9(5).
+       01  wk-duplicado        pic x(1).
+           88  wk-duplicado-si             value 'S'.
+           88  wk-duplicado-no             value 'N'.
+
+       01  wk-total-cifra      pic S9(10) comp-3 value zero.
+       01  wk-total-registros  pic 9(7)          value zero.
+
+       01  wk-max-claves       pic 9(5) value 50000.
+
+       linkage section.
+       01  lk-total-registros  pic 9(7).
+       01  lk-total-cifra      pic S9(10).
+
+       procedure division using optional lk-total-registros
+                                 optional lk-total-cifra.
+
+           display length of re-cifra
+
            open output fichero
-           
+
            if  not sw-fs-ok
                go to abend
            end-if
-           
-           move "texto" to re-texto
-           move 14149 to re-cifra
-           
-           write re-fichero
-           
-           move "texto" to re-texto
-           move 37149 to re-cifra
-           
+
+           open input entrada
+
+           if  not sw-fs-entrada-ok
+               go to abend
+           end-if
+
+           open output rechazos
+
+           if  not sw-fs-rechazos-ok
+               go to abend
+           end-if
+
+           set sw-eof-no to true
+
+           perform until sw-eof-yes
+
+               read entrada
+                   at end
+                       set sw-eof-yes to true
+                   not at end
+                       set re-tipo-detalle to true
+                       move en-texto  to re-texto
+                       move en-texto2 to re-texto2
+
+                       perform validar-registro
+
+                       if  wk-valida-si
+                           move en-cifra to re-cifra
+
+                           add 1 to wk-num-claves
+                           move re-texto to
+                               wk-clave-texto (wk-num-claves)
+                           move re-cifra to
+                               wk-clave-cifra (wk-num-claves)
+
+                           write re-fichero
+
+                           if  not sw-fs-ok
+                               go to abend
+                           end-if
+
+                           add 1       to wk-total-registros
+                           add re-cifra to wk-total-cifra
+                               on size error
+                                   display
+                                     "ERROR: DESBORDAMIENTO EN TOTAL"
+                                   go to abend
+                           end-add
+                       else
+                           move re-texto  to rr-texto
+                           move en-cifra  to rr-cifra
+                           move re-texto2 to rr-texto2
+                           move wk-motivo to rr-motivo
+
+                           write re-rechazo
+
+                           if  not sw-fs-rechazos-ok
+                               go to abend
+                           end-if
+                       end-if
+               end-read
+
+           end-perform
+
+           set re-tipo-trailer to true
+           move low-values          to re-trailer
+           move wk-total-registros  to re-trailer-cuenta
+           move wk-total-cifra      to re-trailer-total
+
            write re-fichero
-           
+
            if  not sw-fs-ok
                go to abend
            end-if
-           
+
+           close entrada
            close fichero
+           close rechazos
+
+           if  lk-total-registros is not omitted
+               move wk-total-registros to lk-total-registros
+           end-if
+
+           if  lk-total-cifra is not omitted
+               move wk-total-cifra to lk-total-cifra
+           end-if
 
            goback.
-       
-       
+
+
+       validar-registro.
+
+           set wk-valida-si to true
+           move spaces to wk-motivo
+
+           if  en-cifra > 99999
+               set wk-valida-no to true
+               move "CIFRA FUERA DE RANGO" to wk-motivo
+           end-if
+
+           if  wk-valida-si
+           and wk-num-claves >= wk-max-claves
+               set wk-valida-no to true
+               move "TABLA DE CLAVES LLENA" to wk-motivo
+           end-if
+
+           if  wk-valida-si
+               set wk-duplicado-no to true
+
+               perform varying wk-sub from 1 by 1
+                       until wk-sub > wk-num-claves
+                          or wk-duplicado-si
+
+                   if  wk-clave-texto (wk-sub) = re-texto
+                   and wk-clave-cifra (wk-sub) = en-cifra
+                       set wk-duplicado-si to true
+                   end-if
+
+               end-perform
+
+               if  wk-duplicado-si
+                   set wk-valida-no to true
+                   move "CLAVE DUPLICADA" to wk-motivo
+               end-if
+           end-if
+
+           .
+
+
        abend.
-          
-           display "ERROR. FS=" sw-fs
-           
+
+           display "ERROR. FS-FICHERO=" sw-fs
+               " FS-ENTRADA=" sw-fs-entrada
+               " FS-RECHAZOS=" sw-fs-rechazos
+
+           close fichero
+           close entrada
+           close rechazos
+
+           move 16 to return-code
+
            goback
            .
 
